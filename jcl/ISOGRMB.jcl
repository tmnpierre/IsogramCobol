@@ -0,0 +1,35 @@
+//ISOGRMB  JOB (ACCTNO),'ISOGRAM BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY WORD-LIST VALIDATION - RUNS ISOGRMB UNATTENDED       *
+//* INPHRASE : PHRASE-RECORD (146 BYTES), SEE PHRASEREC COPYBOOK *
+//* OUTRPT   : ISOGRAM RESULT FOR EACH PHRASE                    *
+//* REJCTFIL : PHRASES REJECTED FOR EXCEEDING 100 CHARACTERS     *
+//*--------------------------------------------------------------*
+//* PARM='N,00500' STARTS FROM RECORD 1, CHECKPOINTS EVERY 500 RECS   *
+//* PARM='Y,00500' RESUMES FROM THE LAST CHKPTFIL CHECKPOINT          *
+//STEP1    EXEC PGM=ISOGRMB,PARM='N,00500'
+//STEPLIB  DD   DSN=PROD.ISOGRAM.LOADLIB,DISP=SHR
+//INPHRASE DD   DSN=PROD.ISOGRAM.WORDLIST,DISP=SHR
+//OUTRPT   DD   DSN=PROD.ISOGRAM.REPORT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.ISOGRAM.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//SUMRPT   DD   DSN=PROD.ISOGRAM.SUMRPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//CHKPTFIL DD   DSN=PROD.ISOGRAM.CHKPTFIL,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=149,BLKSIZE=0)
+//REJCTFIL DD   DSN=PROD.ISOGRAM.REJCTFIL,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=186,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
