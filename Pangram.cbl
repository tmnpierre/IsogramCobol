@@ -0,0 +1,71 @@
+      ******************************************************************
+      *                                                                *
+      *   OBJECTIF  : Vérifie si une phrase est un pangramme (elle    *
+      *               utilise au moins une fois chaque lettre de      *
+      *               l'alphabet)                                      *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PANGRAM.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    Définit la variable pour stocker la phrase entrée
+       01  INPUTPHRASE PIC X(100).
+      *    Tableau des occurrences de chaque lettre, rempli par la
+      *    routine commune ISOCHK (même approche de comptage que
+      *    ISOGRAM, réutilisée ici pour une question différente)
+       01  ALPHABETOCCURS PIC 9(03) OCCURS 26 COMP VALUE 0.
+      *    Résultat ISOCHK non utilisé ici : PANGRAM ne rejette pas une
+      *    phrase pour cause de doublon, seule la couverture complète
+      *    de l'alphabet compte
+       01  WS-ISOCHK-RESULT PIC X(03).
+       01  WS-DUP-LETTER PIC X(01).
+       01  WS-DUP-POSITION PIC 9(03) COMP.
+      *    Indice de parcours du tableau des occurrences
+       01  WS-LETTER-INDEX PIC 9(03) COMP VALUE 0.
+      *    Indique si la phrase est un pangramme
+       01  ISPANGRAM PIC X(03) VALUE 'YES'.
+      *    Pour stocker la réponse de l'utilisateur (Oui/Non)
+       01  ANS PIC X(01).
+
+       PROCEDURE DIVISION.
+
+           PERFORM UNTIL ANS = 'N'
+               DISPLAY "Enter a phrase to check if it's a pangram: "
+               WITH NO ADVANCING
+               ACCEPT INPUTPHRASE
+
+      *    Délègue le comptage des lettres à la routine commune ISOCHK,
+      *    partagée avec ISOGRAM : seul LE tableau des occurrences nous
+      *    intéresse ici
+               CALL 'ISOCHK' USING INPUTPHRASE WS-ISOCHK-RESULT
+                   WS-DUP-LETTER WS-DUP-POSITION ALPHABETOCCURS
+               END-CALL
+
+               PERFORM 0100-CHECK-PANGRAM
+
+      *    Affiche le résultat
+               DISPLAY "Is the phrase a pangram? " ISPANGRAM
+
+               DISPLAY "Do you want to check another phrase? (Y/N): "
+               WITH NO ADVANCING
+               ACCEPT ANS
+               MOVE FUNCTION UPPER-CASE(ANS) TO ANS
+           END-PERFORM
+
+           STOP RUN.
+
+       0100-CHECK-PANGRAM.
+           MOVE 'YES' TO ISPANGRAM
+           PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1 UNTIL
+               WS-LETTER-INDEX > 26
+               IF ALPHABETOCCURS (WS-LETTER-INDEX) = 0
+                   MOVE 'NO ' TO ISPANGRAM
+               END-IF
+           END-PERFORM.
