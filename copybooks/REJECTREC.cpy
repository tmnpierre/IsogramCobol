@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    REJECTREC - Enregistrement rejeté par ISOGRMB : phrase     *
+      *                dépassant la limite de 100 caractères          *
+      *****************************************************************
+       01  REJECT-RECORD.
+      *    Copie intégrale de l'enregistrement d'entrée rejeté
+           05  REJECT-SOURCE-RECORD PIC X(146).
+      *    Motif du rejet
+           05  REJECT-REASON PIC X(40).
