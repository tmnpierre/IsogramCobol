@@ -0,0 +1,22 @@
+      *****************************************************************
+      *    PHRASEREC - Enregistrement d'une phrase soumise à ISOGRMB  *
+      *                par un système amont (extraction, feed...)     *
+      *****************************************************************
+       01  PHRASE-RECORD.
+      *    Identifiant unique de la phrase, attribué par le système
+      *    source
+           05  PHRASE-ID PIC X(10).
+      *    Code du système à l'origine de la soumission
+           05  PHRASE-SOURCE-SYSTEM PIC X(08).
+      *    Texte de la phrase à vérifier
+           05  PHRASE-TEXT PIC X(100).
+      *    Date de soumission de la phrase (AAAAMMJJ), toujours
+      *    numérique sur un enregistrement valide
+           05  PHRASE-SUBMITTED-DATE PIC X(08).
+      *    Zone de débordement : doit toujours être à blancs. Si le
+      *    système amont envoie un texte de plus de 108 caractères, il
+      *    se prolonge jusqu'ici et révèle que PHRASE-TEXT a été tronqué.
+      *    Un texte de 101 à 108 caractères, lui, ne déborde que dans
+      *    PHRASE-SUBMITTED-DATE (sans jamais atteindre cette zone), ce
+      *    qui s'y détecte par une date devenue non numérique
+           05  PHRASE-OVERFLOW PIC X(20).
