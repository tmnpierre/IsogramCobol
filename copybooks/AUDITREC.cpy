@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    AUDITREC - Enregistrement de la piste d'audit des          *
+      *               vérifications d'isogramme                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+      *    Phrase qui a été testée
+           05  AUDIT-PHRASE PIC X(100).
+      *    Résultat du test (YES/NO )
+           05  AUDIT-RESULT PIC X(03).
+      *    Horodatage du test (AAAAMMJJHHMMSSCCOHHMM)
+           05  AUDIT-TIMESTAMP PIC X(21).
+      *    Identifiant du terminal ou de l'opérateur ayant lancé le test
+           05  AUDIT-OPERATOR-ID PIC X(08).
+      *    Identifiant de la phrase source (PHRASE-ID de PHRASEREC),
+      *    à blancs pour une saisie interactive (ISOGRAM) qui n'a pas
+      *    de PHRASE-RECORD amont
+           05  AUDIT-PHRASE-ID PIC X(10).
+      *    Système amont à l'origine de la soumission (PHRASE-SOURCE-
+      *    SYSTEM de PHRASEREC), à blancs en saisie interactive
+           05  AUDIT-SOURCE-SYSTEM PIC X(08).
