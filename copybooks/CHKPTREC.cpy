@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    CHKPTREC - Enregistrement de point de reprise pour le      *
+      *               traitement par lot d'ISOGRMB                    *
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+      *    Numéro du dernier enregistrement d'INPHRASE traité
+           05  CHKPT-LAST-RECORD PIC 9(09) COMP.
+      *    Horodatage de la prise du point de reprise
+           05  CHKPT-TIMESTAMP PIC X(21).
+      *    Compteurs de synthèse, reportés ici pour qu'un redémarrage
+      *    puisse reconstituer des totaux couvrant le lot entier et
+      *    non seulement les enregistrements traités depuis ce point
+      *    de reprise
+           05  CHKPT-RECORD-COUNT PIC 9(07) COMP.
+           05  CHKPT-REJECT-COUNT PIC 9(07) COMP.
+           05  CHKPT-TOTAL-YES PIC 9(07) COMP.
+           05  CHKPT-TOTAL-NO PIC 9(07) COMP.
+           05  CHKPT-TOTAL-LENGTH PIC 9(09) COMP.
+      *    Total des occurrences de chaque lettre, cumulé sur tout le
+      *    lot jusqu'à ce point de reprise
+           05  CHKPT-ALPHABET-OCCURS PIC 9(07) OCCURS 26 COMP.
