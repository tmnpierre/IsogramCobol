@@ -9,60 +9,62 @@
        AUTHOR. Pierre.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Piste d'audit : une trace par vérification effectuée
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG
+           RECORD CONTAINS 150 CHARACTERS.
+       COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
 
       *    Définit la variable pour stocker la phrase entrée
-       01  INPUTPHRASE PIC X(100).      
-      *    Position du caractère actuel dans la phrase
-       01  CHARPOSITION PIC 9(03) COMP.
-      *    Compteur de lettres
-       01  LETTERCOUNT PIC 9(03) COMP VALUE 0.  
-      *    Tableau pour stocker les occurrences de chaque lettre
-       01  ALPHABETOCCURS PIC 9(03) OCCURS 26 VALUE 0.
-      *    Indique si la phrase est un isogramme  
-       01  ISISOGRAM PIC X(03) VALUE 'YES'. 
-      *    Valeur ASCII du caractère actuel
-       01  CHAR-VAL PIC 9(03) COMP. 
+       01  INPUTPHRASE PIC X(100).
+      *    Indique si la phrase est un isogramme
+       01  ISISOGRAM PIC X(03) VALUE 'YES'.
+      *    Lettre à l'origine du premier doublon rencontré
+       01  WS-DUP-LETTER PIC X(01) VALUE SPACE.
+      *    Position de cette lettre dans la phrase
+       01  WS-DUP-POSITION PIC 9(03) COMP VALUE 0.
+      *    Tableau des occurrences de chaque lettre, renvoyé par ISOCHK
+       01  ALPHABETOCCURS PIC 9(03) OCCURS 26 COMP VALUE 0.
       *    Pour stocker la réponse de l'utilisateur (Oui/Non)
-       01  ANS PIC X(01).   
+       01  ANS PIC X(01).
+
+      *    Code retour de l'ouverture/écriture de la piste d'audit
+       01  WS-AUDITLOG-STATUS PIC X(02) VALUE SPACES.
+      *    Identifiant de l'opérateur/terminal, tiré de l'environnement
+       01  WS-OPERATOR-ID PIC X(08) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
+           PERFORM 0100-OPEN-AUDITLOG
+
            PERFORM UNTIL ANS = 'N'
                DISPLAY "Enter a phrase to check if it's an isogram: "
                WITH NO ADVANCING
                ACCEPT INPUTPHRASE
 
-      *    Itère à travers chaque caractère de la phrase jusqu'à ce que 
-      *    la fin de la phrase soit atteinte ou jusqu'à ce qu'il soit 
-      *    déterminé que la phrase n'est pas un isogramme
-               PERFORM VARYING CHARPOSITION FROM 1 BY 1 UNTIL 
-               CHARPOSITION > LENGTH OF INPUTPHRASE OR ISISOGRAM = 'NO'
-
-      *    Convertit le caractère actuel en majuscule et détermine 
-      *    sa valeur ASCII
-                   MOVE FUNCTION ORD(FUNCTION UPPER-CASE(
-                              INPUTPHRASE(CHARPOSITION:1))) TO CHAR-VAL
-
-      *    Vérifie si le caractère est une lettre de l'alphabet
-                   IF CHAR-VAL >= 65 AND CHAR-VAL <= 90 THEN
-      *    Calcule l'indice dans le tableau pour le caractère
-                       COMPUTE LETTERCOUNT = CHAR-VAL - 64  
-      *    Vérifie si le caractère a déjà été rencontré
-                       IF ALPHABETOCCURS (LETTERCOUNT) > 0 THEN
-      *    Si oui, la phrase n'est pas un isogramme
-                           MOVE 'NO ' TO ISISOGRAM              
-                       ELSE
-      *    Sinon, met à jour le tableau des occurrences
-                           ADD 1 TO ALPHABETOCCURS (LETTERCOUNT)   
-                       END-IF
-                   END-IF
-               END-PERFORM
+      *    Délègue le comptage des lettres et la détection de doublon
+      *    à la routine commune ISOCHK, partagée avec le mode batch
+               CALL 'ISOCHK' USING INPUTPHRASE ISISOGRAM
+                   WS-DUP-LETTER WS-DUP-POSITION ALPHABETOCCURS
+               END-CALL
 
       *    Affiche le résultat
                DISPLAY "Is the phrase an isogram? " ISISOGRAM
+               IF ISISOGRAM = 'NO '
+                   DISPLAY "  Duplicate letter: " WS-DUP-LETTER
+                       " at position " WS-DUP-POSITION
+               END-IF
+
+               PERFORM 0200-WRITE-AUDITLOG
 
                DISPLAY "Do you want to check another phrase? (Y/N): "
                WITH NO ADVANCING
@@ -70,5 +72,36 @@
                MOVE FUNCTION UPPER-CASE(ANS) TO ANS
            END-PERFORM
 
+           PERFORM 0900-CLOSE-AUDITLOG
+
            STOP RUN.
 
+       0100-OPEN-AUDITLOG.
+      *    Récupère l'identifiant de l'opérateur à partir de
+      *    l'environnement d'exécution, pour la piste d'audit
+           DISPLAY "LOGNAME" UPON ENVIRONMENT-NAME
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN " TO WS-OPERATOR-ID
+           END-IF
+
+           OPEN EXTEND AUDITLOG
+           IF WS-AUDITLOG-STATUS = "35" OR WS-AUDITLOG-STATUS = "05"
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING AUDITLOG: " WS-AUDITLOG-STATUS
+               STOP RUN
+           END-IF.
+
+       0200-WRITE-AUDITLOG.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE INPUTPHRASE TO AUDIT-PHRASE
+           MOVE ISISOGRAM TO AUDIT-RESULT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           WRITE AUDIT-RECORD.
+
+       0900-CLOSE-AUDITLOG.
+           CLOSE AUDITLOG.
+
