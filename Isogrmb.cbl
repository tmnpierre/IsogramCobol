@@ -0,0 +1,521 @@
+      ******************************************************************
+      *                                                                *
+      *   OBJECTIF  : Vérifie en mode batch si les phrases d'un       *
+      *               fichier sont des isogrammes                     *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ISOGRMB.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichier d'entrée : une phrase de 100 octets par enregistrement
+           SELECT INPHRASE ASSIGN TO "INPHRASE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPHRASE-STATUS.
+
+      *    Fichier de sortie : résultat du test pour chaque phrase
+           SELECT OUTRPT ASSIGN TO "OUTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTRPT-STATUS.
+
+      *    Piste d'audit : une trace par vérification effectuée
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+      *    Rapport de synthèse de fin de lot
+           SELECT SUMRPT ASSIGN TO "SUMRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMRPT-STATUS.
+
+      *    Fichier de points de reprise, pour le redémarrage après abend
+           SELECT CHKPTFIL ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPTFIL-STATUS.
+
+      *    Phrases rejetées car trop longues pour PHRASE-TEXT
+           SELECT REJCTFIL ASSIGN TO "REJCTFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJCTFIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPHRASE
+           RECORD CONTAINS 146 CHARACTERS.
+       COPY PHRASEREC.
+
+      *    133 car. : phrase (100) + " => "(4) + résultat (3) +
+      *    " (dup letter "(13) + lettre (1) + " at pos "(8) + position
+      *    (3) + ")"(1), le plus long des deux formats du rapport
+       FD  OUTRPT
+           RECORD CONTAINS 133 CHARACTERS.
+       01  OUTRPT-REC PIC X(133).
+
+       FD  AUDITLOG
+           RECORD CONTAINS 150 CHARACTERS.
+       COPY AUDITREC.
+
+       FD  SUMRPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SUMRPT-REC PIC X(132).
+
+       FD  CHKPTFIL
+           RECORD CONTAINS 149 CHARACTERS.
+       COPY CHKPTREC.
+
+       FD  REJCTFIL
+           RECORD CONTAINS 186 CHARACTERS.
+       COPY REJECTREC.
+
+       WORKING-STORAGE SECTION.
+
+      *    Codes retour des opérations fichier
+       01  WS-INPHRASE-STATUS PIC X(02) VALUE SPACES.
+       01  WS-OUTRPT-STATUS PIC X(02) VALUE SPACES.
+       01  WS-AUDITLOG-STATUS PIC X(02) VALUE SPACES.
+       01  WS-SUMRPT-STATUS PIC X(02) VALUE SPACES.
+       01  WS-CHKPTFIL-STATUS PIC X(02) VALUE SPACES.
+       01  WS-REJCTFIL-STATUS PIC X(02) VALUE SPACES.
+       01  WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE VALUE 'Y'.
+      *    Indique que l'enregistrement lu dépasse la limite de 100
+      *    caractères et doit être rejeté plutôt que jugé
+       01  WS-RECORD-REJECTED PIC X(01) VALUE 'N'.
+           88  WS-RECORD-IS-REJECTED VALUE 'Y'.
+      *    Indicateur de fin de fichier pendant la relecture du
+      *    fichier de points de reprise au redémarrage
+       01  WS-CHKPT-EOF-SWITCH PIC X(01) VALUE 'N'.
+           88  WS-CHKPT-END-OF-FILE VALUE 'Y'.
+
+      *    Paramètres de contrôle du lot (PARM JCL) : indicateur de
+      *    redémarrage et intervalle de point de reprise, sous la
+      *    forme "Y,00500" ou "N,01000"
+       01  WS-PARM PIC X(20) VALUE SPACES.
+       01  WS-RESTART-SWITCH PIC X(01) VALUE 'N'.
+           88  WS-RESTART-REQUESTED VALUE 'Y'.
+       01  WS-CHECKPOINT-INTERVAL-DISP PIC 9(07) VALUE 500.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(07) COMP VALUE 500.
+
+      *    Numéro absolu de l'enregistrement d'INPHRASE en cours (tient
+      *    compte des enregistrements sautés lors d'un redémarrage)
+       01  WS-ABS-RECNO PIC 9(09) COMP VALUE 0.
+      *    Dernier point de reprise retrouvé dans CHKPTFIL au démarrage
+       01  WS-LAST-CHECKPOINT PIC 9(09) COMP VALUE 0.
+      *    Identifiant de l'opérateur/terminal, tiré de l'environnement
+       01  WS-OPERATOR-ID PIC X(08) VALUE SPACES.
+
+      *    Définit la variable pour stocker la phrase lue
+       01  INPUTPHRASE PIC X(100).
+      *    Tableau pour stocker les occurrences de chaque lettre
+       01  ALPHABETOCCURS PIC 9(03) OCCURS 26 COMP VALUE 0.
+      *    Indique si la phrase est un isogramme
+       01  ISISOGRAM PIC X(03) VALUE 'YES'.
+      *    Lettre à l'origine du premier doublon rencontré
+       01  WS-DUP-LETTER PIC X(01) VALUE SPACE.
+      *    Position de cette lettre dans la phrase
+       01  WS-DUP-POSITION PIC 9(03) COMP VALUE 0.
+      *    Représentation affichable de WS-DUP-POSITION, pour le rapport
+       01  WS-DUP-POSITION-DISP PIC 9(03).
+
+      *    Compteur d'enregistrements traités, pour le rapport
+       01  WS-RECORD-COUNT PIC 9(07) COMP VALUE 0.
+       01  WS-RECORD-COUNT-DISP PIC 9(07).
+      *    Compteur de phrases rejetées pour dépassement de longueur
+       01  WS-REJECT-COUNT PIC 9(07) VALUE 0.
+
+      *    Compteurs pour le rapport de synthèse de fin de lot
+       01  WS-TOTAL-YES PIC 9(07) VALUE 0.
+       01  WS-TOTAL-NO PIC 9(07) VALUE 0.
+       01  WS-TOTAL-LENGTH PIC 9(09) VALUE 0.
+       01  WS-TRIMMED-LEN PIC 9(03) VALUE 0.
+       01  WS-AVG-LENGTH PIC 9(05) VALUE 0.
+      *    Total des occurrences de chaque lettre, cumulé sur tout le lot
+       01  WS-SUM-ALPHABET-OCCURS PIC 9(07) OCCURS 26 VALUE 0.
+       01  WS-LETTER-INDEX PIC 9(03) COMP VALUE 0.
+       01  WS-LETTER-DISP PIC X(01).
+
+       LINKAGE SECTION.
+      *    Zone PARM transmise par le JCL (EXEC PGM=ISOGRMB,PARM=...) :
+      *    longueur binaire suivie du texte, convention standard z/OS
+      *    pour un PROCEDURE DIVISION USING de programme principal
+       01  LK-PARM-LENGTH PIC S9(04) COMP.
+       01  LK-PARM-TEXT PIC X(20).
+
+       PROCEDURE DIVISION USING LK-PARM-LENGTH LK-PARM-TEXT.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           IF WS-RESTART-REQUESTED
+               PERFORM 1300-SKIP-TO-CHECKPOINT
+           END-IF
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM 2000-READ-INPHRASE
+               IF NOT WS-END-OF-FILE
+                   IF WS-RECORD-IS-REJECTED
+                       PERFORM 2200-WRITE-REJECT
+                   ELSE
+                       PERFORM 3000-CHECK-ISOGRAM
+                       PERFORM 4000-WRITE-REPORT
+                   END-IF
+                   PERFORM 5000-TAKE-CHECKPOINT
+               END-IF
+           END-PERFORM
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+      *    Lit le PARM JCL : "Y,00500" relance après le dernier point
+      *    de reprise en vérifiant tous les 500 enregistrements,
+      *    "N,01000" démarre du début avec un intervalle de 1000
+           IF LK-PARM-LENGTH > 0
+               MOVE LK-PARM-TEXT(1:LK-PARM-LENGTH) TO WS-PARM
+           END-IF
+           IF WS-PARM NOT = SPACES
+               UNSTRING WS-PARM DELIMITED BY ","
+                   INTO WS-RESTART-SWITCH WS-CHECKPOINT-INTERVAL-DISP
+               END-UNSTRING
+               MOVE FUNCTION UPPER-CASE(WS-RESTART-SWITCH)
+                   TO WS-RESTART-SWITCH
+               MOVE WS-CHECKPOINT-INTERVAL-DISP
+                   TO WS-CHECKPOINT-INTERVAL
+           END-IF
+
+           OPEN INPUT INPHRASE
+           IF WS-INPHRASE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING INPHRASE: " WS-INPHRASE-STATUS
+               STOP RUN
+           END-IF
+
+      *    En redémarrage, on complète OUTRPT plutôt que de l'écraser,
+      *    pour ne pas perdre les lignes déjà écrites avant l'abend
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND OUTRPT
+               IF WS-OUTRPT-STATUS = "35" OR WS-OUTRPT-STATUS = "05"
+                   OPEN OUTPUT OUTRPT
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTRPT
+           END-IF
+           IF WS-OUTRPT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING OUTRPT: " WS-OUTRPT-STATUS
+               STOP RUN
+           END-IF
+
+      *    Récupère l'identifiant de l'opérateur à partir de
+      *    l'environnement d'exécution, pour la piste d'audit
+           DISPLAY "LOGNAME" UPON ENVIRONMENT-NAME
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "BATCH   " TO WS-OPERATOR-ID
+           END-IF
+
+           OPEN EXTEND AUDITLOG
+           IF WS-AUDITLOG-STATUS = "35" OR WS-AUDITLOG-STATUS = "05"
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           IF WS-AUDITLOG-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING AUDITLOG: " WS-AUDITLOG-STATUS
+               STOP RUN
+           END-IF
+
+      *    SUMRPT est toujours recréé (pas de OPEN EXTEND) : les totaux
+      *    qu'il affiche couvrent malgré tout le lot entier même après
+      *    un redémarrage, car 1100-READ-LAST-CHECKPOINT recharge les
+      *    compteurs WORKING-STORAGE depuis CHKPTFIL avant qu'on y écrive
+           OPEN OUTPUT SUMRPT
+           IF WS-SUMRPT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING SUMRPT: " WS-SUMRPT-STATUS
+               STOP RUN
+           END-IF
+
+      *    Même logique d'ajout qu'OUTRPT pour ne pas perdre les rejets
+      *    déjà écrits avant un abend
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND REJCTFIL
+               IF WS-REJCTFIL-STATUS = "35" OR WS-REJCTFIL-STATUS = "05"
+                   OPEN OUTPUT REJCTFIL
+               END-IF
+           ELSE
+               OPEN OUTPUT REJCTFIL
+           END-IF
+           IF WS-REJCTFIL-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING REJCTFIL: " WS-REJCTFIL-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-RESTART-REQUESTED
+               PERFORM 1100-READ-LAST-CHECKPOINT
+               OPEN EXTEND CHKPTFIL
+               IF WS-CHKPTFIL-STATUS = "35" OR WS-CHKPTFIL-STATUS = "05"
+                   OPEN OUTPUT CHKPTFIL
+               END-IF
+           ELSE
+               OPEN OUTPUT CHKPTFIL
+           END-IF
+           IF WS-CHKPTFIL-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CHKPTFIL: " WS-CHKPTFIL-STATUS
+               STOP RUN
+           END-IF.
+
+      *    Relit CHKPTFIL en entier pour retrouver le dernier point de
+      *    reprise enregistré (le fichier n'est qu'ajouté à chaque
+      *    checkpoint, jamais réécrit, donc le dernier enregistrement
+      *    lu est le plus récent)
+       1100-READ-LAST-CHECKPOINT.
+           MOVE 'N' TO WS-CHKPT-EOF-SWITCH
+           OPEN INPUT CHKPTFIL
+           IF WS-CHKPTFIL-STATUS = "00"
+               PERFORM UNTIL WS-CHKPT-END-OF-FILE
+                   READ CHKPTFIL
+                       AT END
+                           MOVE 'Y' TO WS-CHKPT-EOF-SWITCH
+                       NOT AT END
+                           MOVE CHKPT-LAST-RECORD TO WS-LAST-CHECKPOINT
+                   END-READ
+               END-PERFORM
+               IF WS-LAST-CHECKPOINT > 0
+                   PERFORM 1150-RESTORE-RUNNING-TOTALS
+               END-IF
+               CLOSE CHKPTFIL
+           END-IF
+           DISPLAY "ISOGRMB: RESUMING AFTER RECORD "
+               WS-LAST-CHECKPOINT.
+
+      *    Recharge les compteurs de synthèse depuis le dernier
+      *    enregistrement de CHKPTFIL, pour que 9100-WRITE-SUMMARY
+      *    reflète le lot entier après un redémarrage, pas seulement
+      *    les enregistrements traités depuis ce point de reprise
+       1150-RESTORE-RUNNING-TOTALS.
+           MOVE CHKPT-RECORD-COUNT TO WS-RECORD-COUNT
+           MOVE CHKPT-REJECT-COUNT TO WS-REJECT-COUNT
+           MOVE CHKPT-TOTAL-YES TO WS-TOTAL-YES
+           MOVE CHKPT-TOTAL-NO TO WS-TOTAL-NO
+           MOVE CHKPT-TOTAL-LENGTH TO WS-TOTAL-LENGTH
+           PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1 UNTIL
+               WS-LETTER-INDEX > 26
+               MOVE CHKPT-ALPHABET-OCCURS (WS-LETTER-INDEX)
+                   TO WS-SUM-ALPHABET-OCCURS (WS-LETTER-INDEX)
+           END-PERFORM.
+
+      *    Avance dans INPHRASE jusqu'au dernier point de reprise sans
+      *    rejuger les phrases déjà traitées lors de l'exécution
+      *    précédente
+       1300-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL WS-ABS-RECNO >= WS-LAST-CHECKPOINT
+               OR WS-END-OF-FILE
+               READ INPHRASE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-ABS-RECNO
+               END-READ
+           END-PERFORM.
+
+       2000-READ-INPHRASE.
+           MOVE 'N' TO WS-RECORD-REJECTED
+           READ INPHRASE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-ABS-RECNO
+      *    Le texte amont dépassait PHRASE-TEXT (100 car.) : soit il
+      *    s'est prolongé jusque dans la zone de débordement (> 108
+      *    car.), soit il n'a débordé que dans la date de soumission,
+      *    qui n'est alors plus numérique (101 à 108 car.). Ce dernier
+      *    cas ne peut se produire que si PHRASE-TEXT est entièrement
+      *    rempli (son dernier caractère n'est pas un blanc) : une date
+      *    non numérique sur un texte qui tient sans déborder n'est
+      *    qu'un problème de donnée amont distinct, pas un débordement,
+      *    et ne doit pas faire rejeter une phrase valide
+                   IF PHRASE-OVERFLOW NOT = SPACES
+                       OR (PHRASE-TEXT(100:1) NOT = SPACE
+                           AND PHRASE-SUBMITTED-DATE NOT NUMERIC)
+                       MOVE 'Y' TO WS-RECORD-REJECTED
+                   ELSE
+                       MOVE PHRASE-TEXT TO INPUTPHRASE
+                   END-IF
+           END-READ.
+
+       2200-WRITE-REJECT.
+           MOVE SPACES TO REJECT-RECORD
+           MOVE PHRASE-RECORD TO REJECT-SOURCE-RECORD
+           MOVE "PHRASE EXCEEDS 100 CHARACTERS" TO REJECT-REASON
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
+
+       5000-TAKE-CHECKPOINT.
+           IF WS-CHECKPOINT-INTERVAL > 0
+               IF FUNCTION MOD(WS-ABS-RECNO, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM 5100-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+      *    Reporte aussi les compteurs de synthèse à chaque point de
+      *    reprise, pour qu'un redémarrage puisse les reconstituer
+       5100-WRITE-CHECKPOINT.
+           MOVE WS-ABS-RECNO TO CHKPT-LAST-RECORD
+           MOVE FUNCTION CURRENT-DATE TO CHKPT-TIMESTAMP
+           MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT
+           MOVE WS-REJECT-COUNT TO CHKPT-REJECT-COUNT
+           MOVE WS-TOTAL-YES TO CHKPT-TOTAL-YES
+           MOVE WS-TOTAL-NO TO CHKPT-TOTAL-NO
+           MOVE WS-TOTAL-LENGTH TO CHKPT-TOTAL-LENGTH
+           PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1 UNTIL
+               WS-LETTER-INDEX > 26
+               MOVE WS-SUM-ALPHABET-OCCURS (WS-LETTER-INDEX)
+                   TO CHKPT-ALPHABET-OCCURS (WS-LETTER-INDEX)
+           END-PERFORM
+           WRITE CHECKPOINT-RECORD.
+
+       3000-CHECK-ISOGRAM.
+      *    Délègue le comptage des lettres et la détection de doublon
+      *    à la routine commune ISOCHK, partagée avec le mode interactif
+           CALL 'ISOCHK' USING INPUTPHRASE ISISOGRAM
+               WS-DUP-LETTER WS-DUP-POSITION ALPHABETOCCURS
+           END-CALL
+
+           ADD 1 TO WS-RECORD-COUNT
+           IF ISISOGRAM = 'YES'
+               ADD 1 TO WS-TOTAL-YES
+           ELSE
+               ADD 1 TO WS-TOTAL-NO
+           END-IF
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUTPHRASE TRAILING))
+               TO WS-TRIMMED-LEN
+           ADD WS-TRIMMED-LEN TO WS-TOTAL-LENGTH
+
+           PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1 UNTIL
+               WS-LETTER-INDEX > 26
+               ADD ALPHABETOCCURS (WS-LETTER-INDEX)
+                   TO WS-SUM-ALPHABET-OCCURS (WS-LETTER-INDEX)
+           END-PERFORM.
+
+       4000-WRITE-REPORT.
+           MOVE SPACES TO OUTRPT-REC
+           IF ISISOGRAM = 'NO '
+               MOVE WS-DUP-POSITION TO WS-DUP-POSITION-DISP
+               STRING INPUTPHRASE DELIMITED BY SIZE
+                   " => " DELIMITED BY SIZE
+                   ISISOGRAM DELIMITED BY SIZE
+                   " (dup letter " DELIMITED BY SIZE
+                   WS-DUP-LETTER DELIMITED BY SIZE
+                   " at pos " DELIMITED BY SIZE
+                   WS-DUP-POSITION-DISP DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO OUTRPT-REC
+               END-STRING
+           ELSE
+               STRING INPUTPHRASE DELIMITED BY SIZE
+                   " => " DELIMITED BY SIZE
+                   ISISOGRAM DELIMITED BY SIZE
+                   INTO OUTRPT-REC
+               END-STRING
+           END-IF
+           WRITE OUTRPT-REC
+
+           PERFORM 4100-WRITE-AUDITLOG.
+
+       4100-WRITE-AUDITLOG.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE INPUTPHRASE TO AUDIT-PHRASE
+           MOVE ISISOGRAM TO AUDIT-RESULT
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+      *    Relie la trace d'audit à la soumission amont qui l'a
+      *    déclenchée, pour pouvoir retrouver l'historique d'une
+      *    phrase donnée (PHRASE-ID peut se répéter entre systèmes)
+           MOVE PHRASE-ID TO AUDIT-PHRASE-ID
+           MOVE PHRASE-SOURCE-SYSTEM TO AUDIT-SOURCE-SYSTEM
+           WRITE AUDIT-RECORD.
+
+       9000-TERMINATE.
+           IF WS-ABS-RECNO > 0
+               PERFORM 5100-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 9100-WRITE-SUMMARY
+           CLOSE INPHRASE
+           CLOSE OUTRPT
+           CLOSE AUDITLOG
+           CLOSE SUMRPT
+           CLOSE CHKPTFIL
+           CLOSE REJCTFIL
+           DISPLAY "ISOGRMB: " WS-RECORD-COUNT
+               " PHRASE(S) PROCESSED, " WS-REJECT-COUNT
+               " REJECTED FOR EXCEEDING LENGTH LIMIT".
+
+       9100-WRITE-SUMMARY.
+           IF WS-RECORD-COUNT > 0
+               DIVIDE WS-TOTAL-LENGTH BY WS-RECORD-COUNT
+                   GIVING WS-AVG-LENGTH
+           END-IF
+
+           MOVE SPACES TO SUMRPT-REC
+           STRING "ISOGRMB - END OF BATCH SUMMARY REPORT"
+               DELIMITED BY SIZE INTO SUMRPT-REC
+           END-STRING
+           WRITE SUMRPT-REC
+
+           MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-DISP
+           MOVE SPACES TO SUMRPT-REC
+           STRING "Phrases checked        : " DELIMITED BY SIZE
+               WS-RECORD-COUNT-DISP DELIMITED BY SIZE
+               INTO SUMRPT-REC
+           END-STRING
+           WRITE SUMRPT-REC
+
+           MOVE SPACES TO SUMRPT-REC
+           STRING "  of which isograms (YES): " DELIMITED BY SIZE
+               WS-TOTAL-YES DELIMITED BY SIZE
+               INTO SUMRPT-REC
+           END-STRING
+           WRITE SUMRPT-REC
+
+           MOVE SPACES TO SUMRPT-REC
+           STRING "  of which non-isograms (NO): " DELIMITED BY SIZE
+               WS-TOTAL-NO DELIMITED BY SIZE
+               INTO SUMRPT-REC
+           END-STRING
+           WRITE SUMRPT-REC
+
+           MOVE SPACES TO SUMRPT-REC
+           STRING "Rejected (>100 chars)  : " DELIMITED BY SIZE
+               WS-REJECT-COUNT DELIMITED BY SIZE
+               INTO SUMRPT-REC
+           END-STRING
+           WRITE SUMRPT-REC
+
+           MOVE SPACES TO SUMRPT-REC
+           STRING "Average length         : " DELIMITED BY SIZE
+               WS-AVG-LENGTH DELIMITED BY SIZE
+               INTO SUMRPT-REC
+           END-STRING
+           WRITE SUMRPT-REC
+
+           MOVE SPACES TO SUMRPT-REC
+           STRING "Letter frequency for the batch:"
+               DELIMITED BY SIZE
+               INTO SUMRPT-REC
+           END-STRING
+           WRITE SUMRPT-REC
+
+           PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1 UNTIL
+               WS-LETTER-INDEX > 26
+      *    FUNCTION CHAR est basée 1 comme FUNCTION ORD (CHAR(66) vaut
+      *    'A') : + 65 et non + 64 pour retrouver la bonne lettre
+               MOVE FUNCTION CHAR(WS-LETTER-INDEX + 65)
+                   TO WS-LETTER-DISP
+               MOVE SPACES TO SUMRPT-REC
+               STRING "  " DELIMITED BY SIZE
+                   WS-LETTER-DISP DELIMITED BY SIZE
+                   " : " DELIMITED BY SIZE
+                   WS-SUM-ALPHABET-OCCURS (WS-LETTER-INDEX)
+                       DELIMITED BY SIZE
+                   INTO SUMRPT-REC
+               END-STRING
+               WRITE SUMRPT-REC
+           END-PERFORM.
