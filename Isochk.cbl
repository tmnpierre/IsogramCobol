@@ -0,0 +1,131 @@
+      ******************************************************************
+      *                                                                *
+      *   OBJECTIF  : Routine commune de comptage des lettres et de   *
+      *               détection de doublon, utilisée par ISOGRAM,     *
+      *               ISOGRMB et PANGRAM                               *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ISOCHK.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    Position du caractère actuel dans la phrase
+       01  CHARPOSITION PIC 9(03) COMP.
+      *    Indice dans le tableau des occurrences
+       01  LETTERCOUNT PIC 9(03) COMP VALUE 0.
+      *    Valeur ASCII du caractère actuel
+       01  CHAR-VAL PIC 9(03) COMP.
+      *    Indicateur qu'un doublon a déjà été capturé
+       01  WS-DUP-CAPTURED PIC X(01) VALUE 'N'.
+      *    Phrase convertie en majuscules en une seule passe, pour ne
+      *    plus appeler FUNCTION UPPER-CASE à chaque caractère
+       01  WS-NORMALIZED-PHRASE PIC X(100).
+
+       LINKAGE SECTION.
+      *    Phrase à analyser
+       01  LNK-PHRASE PIC X(100).
+      *    Résultat : la phrase est-elle un isogramme (YES/NO )
+       01  LNK-ISISOGRAM PIC X(03).
+      *    Lettre à l'origine du premier doublon rencontré
+       01  LNK-DUP-LETTER PIC X(01).
+      *    Position de cette lettre dans la phrase
+       01  LNK-DUP-POSITION PIC 9(03) COMP.
+      *    Tableau des occurrences de chaque lettre, renvoyé à
+      *    l'appelant (utile pour les rapports de fréquence et PANGRAM)
+       01  LNK-ALPHABET-OCCURS PIC 9(03) OCCURS 26 COMP.
+
+       PROCEDURE DIVISION USING LNK-PHRASE LNK-ISISOGRAM
+           LNK-DUP-LETTER LNK-DUP-POSITION LNK-ALPHABET-OCCURS.
+
+       0000-ISOCHK-MAIN.
+           MOVE 'YES' TO LNK-ISISOGRAM
+           MOVE SPACE TO LNK-DUP-LETTER
+           MOVE 0 TO LNK-DUP-POSITION
+           MOVE 'N' TO WS-DUP-CAPTURED
+           PERFORM VARYING LETTERCOUNT FROM 1 BY 1 UNTIL
+               LETTERCOUNT > 26
+               MOVE 0 TO LNK-ALPHABET-OCCURS (LETTERCOUNT)
+           END-PERFORM
+
+      *    Une seule conversion en majuscules pour toute la phrase,
+      *    plutôt qu'un appel FUNCTION UPPER-CASE par caractère : pour
+      *    les gros lots, c'est ce FUNCTION UPPER-CASE(FUNCTION ORD(...))
+      *    répété qui coûtait le plus cher
+           MOVE FUNCTION UPPER-CASE(LNK-PHRASE) TO WS-NORMALIZED-PHRASE
+
+      *    Parcourt toute la phrase pour construire le tableau complet
+      *    des fréquences, même après la découverte d'un doublon, afin
+      *    que les rapports de fin de lot disposent du décompte exact
+           PERFORM VARYING CHARPOSITION FROM 1 BY 1 UNTIL
+               CHARPOSITION > LENGTH OF LNK-PHRASE
+
+      *    FUNCTION ORD est basée 1 (ORD('A') vaut 66, pas 65) : on
+      *    retranche 1 pour retrouver le code ASCII/Latin-1 réel du
+      *    caractère, utilisé ensuite tel quel dans les comparaisons
+               COMPUTE CHAR-VAL = FUNCTION ORD(
+                   WS-NORMALIZED-PHRASE(CHARPOSITION:1)) - 1
+
+      *    Ramène les lettres françaises accentuées (code page
+      *    Latin-1 / CP1252 à un octet) sur leur lettre de base, pour
+      *    qu'une phrase comme "écoles" soit traitée comme "ECOLES"
+               EVALUATE CHAR-VAL
+                   WHEN 192 WHEN 224
+                       MOVE 65 TO CHAR-VAL
+                   WHEN 194 WHEN 226
+                       MOVE 65 TO CHAR-VAL
+                   WHEN 196 WHEN 228
+                       MOVE 65 TO CHAR-VAL
+                   WHEN 199 WHEN 231
+                       MOVE 67 TO CHAR-VAL
+                   WHEN 200 WHEN 232
+                       MOVE 69 TO CHAR-VAL
+                   WHEN 201 WHEN 233
+                       MOVE 69 TO CHAR-VAL
+                   WHEN 202 WHEN 234
+                       MOVE 69 TO CHAR-VAL
+                   WHEN 203 WHEN 235
+                       MOVE 69 TO CHAR-VAL
+                   WHEN 206 WHEN 238
+                       MOVE 73 TO CHAR-VAL
+                   WHEN 207 WHEN 239
+                       MOVE 73 TO CHAR-VAL
+                   WHEN 212 WHEN 244
+                       MOVE 79 TO CHAR-VAL
+                   WHEN 214 WHEN 246
+                       MOVE 79 TO CHAR-VAL
+                   WHEN 217 WHEN 249
+                       MOVE 85 TO CHAR-VAL
+                   WHEN 219 WHEN 251
+                       MOVE 85 TO CHAR-VAL
+                   WHEN 220 WHEN 252
+                       MOVE 85 TO CHAR-VAL
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+
+               IF CHAR-VAL >= 65 AND CHAR-VAL <= 90 THEN
+                   COMPUTE LETTERCOUNT = CHAR-VAL - 64
+                   IF LNK-ALPHABET-OCCURS (LETTERCOUNT) > 0 THEN
+                       MOVE 'NO ' TO LNK-ISISOGRAM
+                       IF WS-DUP-CAPTURED = 'N'
+      *    Reconstitue la lettre de base (A-Z) à partir de l'indice,
+      *    même si le caractère d'origine était accentué. FUNCTION CHAR
+      *    est basée 1 comme FUNCTION ORD (CHAR(66) vaut 'A'), d'où le
+      *    + 65 et non + 64
+                           MOVE FUNCTION CHAR(LETTERCOUNT + 65)
+                               TO LNK-DUP-LETTER
+                           MOVE CHARPOSITION TO LNK-DUP-POSITION
+                           MOVE 'Y' TO WS-DUP-CAPTURED
+                       END-IF
+                   END-IF
+                   ADD 1 TO LNK-ALPHABET-OCCURS (LETTERCOUNT)
+               END-IF
+           END-PERFORM
+
+           GOBACK.
